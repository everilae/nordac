@@ -17,6 +17,42 @@
                    ACCESS MODE IS SEQUENTIAL
                    FILE STATUS IS NORDCSV-STATUS.
 
+           SELECT ACCOUNT-LIST-FILE
+                   ASSIGN TO ACCOUNT-LIST-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS ACCOUNT-LIST-STATUS.
+
+           SELECT REJECT-FILE
+                   ASSIGN TO REJECT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS REJECT-STATUS.
+
+           SELECT GL-FILE
+                   ASSIGN TO GL-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS GL-STATUS.
+
+           SELECT CHECKPOINT-FILE
+                   ASSIGN TO CHECKPOINT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT OPEN-ITEMS-FILE
+                   ASSIGN TO OPEN-ITEMS-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS OPEN-ITEMS-STATUS.
+
+           SELECT CATEGORY-FILE
+                   ASSIGN TO CATEGORY-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS CATEGORY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  NORDCSV-FILE.
@@ -24,56 +60,1376 @@
        01  NORDCSV-REC.
                05  NORDCSV-DATA PIC X(512).
 
-       WORKING-STORAGE SECTION.
-       01  NORDCSV-STATUS PIC 99.
+       FD  ACCOUNT-LIST-FILE.
+       01  ACCOUNT-LIST-REC.
+               05  ACCOUNT-LIST-DATA PIC X(512).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC.
+               05  REJECT-REC-DATA PIC X(600).
+
+      *****************
+      * Fixed-width GL posting file, one line per side, built from
+      * the SUMMARY-DEBIT / SUMMARY-CREDIT totals for each account.
+      *****************
+       FD  GL-FILE.
+       01  GL-POSTING-REC.
+               05  GL-ACCOUNT-ID PIC X(24).
+               05  GL-POSTING-DATE PIC 9(8).
+               05  GL-DEBIT-CREDIT PIC X(1).
+               05  GL-AMOUNT PIC 9(11)V99.
+               05  GL-DESCRIPTION PIC X(40).
+
+      *****************
+      * Checkpoint/restart progress file, one line per account:
+      *   ACCOUNT-ID <TAB> RECORDS-DONE <TAB> SAVED-CREDIT <TAB> SAVED-DEBIT
+      * Lets a large export resume where a failed run left off,
+      * instead of being reprocessed from the top.
+      *****************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+               05  CHECKPOINT-REC-DATA PIC X(80).
+
+      *****************
+      * Open receivables, one line per item:
+      *   REFERENCE-NUMBER <TAB> AMOUNT [<TAB> DESCRIPTION]
+      * Incoming payments are matched against this list by
+      * REFERENCE-NUMBER / PAYER-REFERENCE-NUMBER.
+      *****************
+       FD  OPEN-ITEMS-FILE.
+       01  OPEN-ITEMS-REC.
+               05  OPEN-ITEMS-DATA PIC X(128).
+
+      *****************
+      * Merchant/category lookup, one line per rule:
+      *   PATTERN <TAB> CATEGORY-NAME
+      * RECIPIENT-AND-PAYER is scanned for each PATTERN as a
+      * substring, in file order, for a simple budget report.
+      *****************
+       FD  CATEGORY-FILE.
+       01  CATEGORY-REC.
+               05  CATEGORY-REC-DATA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  NORDCSV-STATUS PIC 99.
+       01  ACCOUNT-LIST-STATUS PIC 99.
+       01  REJECT-STATUS PIC 99.
+       01  GL-STATUS PIC 99.
+       01  GL-FILENAME PIC X(256).
+       01  GL-POSTING-DATE-TEXT PIC X(8).
+       01  CHECKPOINT-STATUS PIC 99.
+       01  CHECKPOINT-FILENAME PIC X(256).
+       01  CHECKPOINT-TARGET-FILENAME PIC X(256).
+       01  CHECKPOINT-TEMP-FILENAME PIC X(256).
+       01  CHECKPOINT-RENAME-STATUS PIC S9(9) USAGE COMP-5.
+
+      *****************
+      * Large exports are checkpointed every CHECKPOINT-INTERVAL
+      * records rather than on every single record, so a restart
+      * can replay at most CHECKPOINT-INTERVAL records instead of
+      * paying for a full table rewrite on every row.
+      *****************
+       77  CHECKPOINT-INTERVAL PIC 9(4) USAGE COMP VALUE 50.
+
+       01  CHECKPOINT-CONTROL.
+               05  CHECKPOINT-ACTIVE PIC X(1) VALUE 'N'.
+                       88  CHECKPOINT-IS-ACTIVE VALUE 'Y'.
+               05  SKIP-COUNT PIC 9(8) USAGE COMP VALUE 0.
+               05  RECORDS-READ-COUNT PIC 9(8) USAGE COMP VALUE 0.
+               05  ACCOUNT-NEW-WORK-FLAG PIC X(1) VALUE 'Y'.
+                       88  ACCOUNT-HAD-NO-NEW-WORK VALUE 'N'.
+
+       01  CHECKPOINT-TABLE.
+               05  CHECKPOINT-ENTRY-COUNT PIC 9(4) USAGE COMP VALUE 0.
+               05  CHECKPOINT-ENTRY OCCURS 50 TIMES
+                           INDEXED BY CHECKPOINT-IDX
+                                      CHECKPOINT-WRITE-IDX.
+                       10  CHECKPOINT-ACCOUNT-ID PIC X(24).
+                       10  CHECKPOINT-RECORDS-DONE PIC 9(8) USAGE COMP.
+                       10  CHECKPOINT-SAVED-CREDIT
+                                   PIC S9(9)V99 USAGE COMP-3.
+                       10  CHECKPOINT-SAVED-DEBIT
+                                   PIC S9(9)V99 USAGE COMP-3.
+
+      *****************
+      * Breakdown detail carried alongside the flat per-account
+      * totals above, so a restart reproduces the same transaction
+      * type / card / category report as an uninterrupted run, and
+      * does not re-offer already-matched open items. One line per
+      * entry, tagged by CD-TYPE:
+      *   T = transaction-type subtotal  (keyed by account)
+      *   C = card subtotal              (keyed by account)
+      *   B = budget/category subtotal   (keyed by account)
+      *   M = matched open-item reference (not account-specific)
+      *****************
+       01  CHECKPOINT-DETAIL-TABLE.
+               05  CHECKPOINT-DETAIL-COUNT PIC 9(4) USAGE COMP
+                           VALUE 0.
+               05  CHECKPOINT-DETAIL-ENTRY OCCURS 500 TIMES
+                           INDEXED BY CHECKPOINT-DETAIL-IDX
+                                      CHECKPOINT-DETAIL-WRITE-IDX
+                                      CHECKPOINT-DETAIL-SEARCH-IDX.
+                       10  CD-TYPE PIC X(1).
+                       10  CD-ACCOUNT-ID PIC X(24).
+                       10  CD-KEY PIC X(32).
+                       10  CD-TOTAL PIC S9(9)V99 USAGE COMP-3.
+
+       01  CHECKPOINT-LINE-FIELDS.
+               05  CHECKPOINT-LINE-TYPE PIC X(1).
+               05  CHECKPOINT-DONE-TEXT PIC X(8).
+               05  CHECKPOINT-CREDIT-TEXT PIC X(15).
+               05  CHECKPOINT-DEBIT-TEXT PIC X(15).
+               05  CHECKPOINT-AMOUNT-EDIT PIC -9(9).99.
+               05  CD-AMOUNT-TEXT PIC X(15).
+
+       01  OPEN-ITEMS-STATUS PIC 99.
+       01  OPEN-ITEMS-FILENAME PIC X(256).
+       01  OPEN-ITEMS-ACTIVE PIC X(1) VALUE 'N'.
+               88  OPEN-ITEMS-IS-ACTIVE VALUE 'Y'.
+
+       01  OPEN-ITEM-TABLE.
+               05  OPEN-ITEM-COUNT PIC 9(4) USAGE COMP VALUE 0.
+               05  OPEN-ITEM-ENTRY OCCURS 200 TIMES
+                           INDEXED BY OPEN-ITEM-IDX OPEN-ITEM-WRITE-IDX.
+                       10  OPEN-ITEM-REFERENCE PIC X(32).
+                       10  OPEN-ITEM-AMOUNT PIC S9(9)V99 USAGE COMP-3.
+                       10  OPEN-ITEM-MATCHED PIC X(1) VALUE 'N'.
+                               88  OPEN-ITEM-IS-MATCHED VALUE 'Y'.
+
+       01  OPEN-ITEM-LINE-FIELDS.
+               05  OPEN-ITEM-AMOUNT-TEXT PIC X(15).
+
+       01  MATCH-CONTROL.
+               05  MATCH-REFERENCE-LOOKUP PIC X(32).
+               05  MATCH-ITEM-FOUND PIC X(1).
+                       88  MATCH-ITEM-WAS-FOUND VALUE 'Y'.
+               05  PAYMENTS-MATCHED-COUNT PIC 9(6) USAGE COMP VALUE 0.
+               05  PAYMENTS-UNMATCHED-COUNT PIC 9(6) USAGE COMP
+                           VALUE 0.
+
+       01  CATEGORY-STATUS PIC 99.
+       01  CATEGORY-FILENAME PIC X(256).
+       01  CATEGORY-ACTIVE PIC X(1) VALUE 'N'.
+               88  CATEGORY-IS-ACTIVE VALUE 'Y'.
+
+      *****************
+      * Lookup rules loaded from CATEGORYFILE, tried in file order.
+      *****************
+       01  CATEGORY-LOOKUP-TABLE.
+               05  CATEGORY-LOOKUP-COUNT PIC 9(4) USAGE COMP VALUE 0.
+               05  CATEGORY-LOOKUP-ENTRY OCCURS 50 TIMES
+                           INDEXED BY CATEGORY-LOOKUP-IDX.
+                       10  CATEGORY-PATTERN PIC X(40).
+                       10  CATEGORY-PATTERN-NAME PIC X(24).
+
+      *****************
+      * Per-account budget subtotals, keyed by the matched
+      * category name (or UNCATEGORIZED when no pattern hits).
+      *****************
+       01  CATEGORY-SUMMARY.
+               05  CATEGORY-COUNT PIC 9(4) USAGE COMP VALUE 0.
+               05  CATEGORY-ENTRY OCCURS 30 TIMES
+                           INDEXED BY CATEGORY-IDX CATEGORY-WRITE-IDX.
+                       10  CATEGORY-NAME-FIELD PIC X(24).
+                       10  CATEGORY-TOTAL PIC S9(9)V99 USAGE COMP-3
+                                   VALUE 0.00.
+
+       01  CATEGORY-MATCH-CONTROL.
+               05  CATEGORY-MATCH-NAME PIC X(24).
+               05  CATEGORY-MATCH-FOUND PIC X(1).
+                       88  CATEGORY-MATCH-WAS-FOUND VALUE 'Y'.
+               05  CATEGORY-MATCH-TALLY PIC 9(4) USAGE COMP.
+               05  CATEGORY-PATTERN-LEN PIC 9(2) USAGE COMP.
+
+      *****************
+      * Kirjauspäivä
+      * Arvopäivä
+      * Maksupäivä
+      * Määrä
+      * Saaja/Maksaja
+      * Tilinumero
+      * BIC
+      * Tapahtuma
+      * Viite
+      * Maksajan viite
+      * Viesti
+      * Kortinnumero
+      * Kuitti
+      * (empty)
+      *****************
+       01  NORD-TX-RECORD.
+               05  RECORD-DATE PIC X(10).
+               05  VALUE-DATE PIC X(10).
+               05  PAYMENT-DATE PIC X(10).
+               05  AMOUNT PIC S9(9)V99 USAGE COMP-3.
+               05  RECIPIENT-AND-PAYER PIC X(64).
+               05  ACCOUNT-NUMBER PIC X(24).
+               05  BIC-NUMBER PIC X(11).
+               05  TRANSACTION PIC X(24).
+               05  REFERENCE-NUMBER PIC X(32).
+               05  PAYER-REFERENCE-NUMBER PIC X(32).
+               05  MSG PIC X(64).
+               05  CARD-NUMBER PIC X(16).
+               05  RECEIPT PIC X(1).
+               05  EMPTY PIC X(1).
+
+       01  SUMMARY.
+               05  SUMMARY-CREDIT PIC S9(9)V99 USAGE COMP-3 VALUE 0.00.
+               05  SUMMARY-DEBIT PIC S9(9)V99 USAGE COMP-3 VALUE 0.00.
+
+      *****************
+      * Subtotals per TRANSACTION value (Korttiosto, Palkka,
+      * Tilisiirto, ...) as populated by the Nordea export.
+      *****************
+       01  TX-TYPE-SUMMARY.
+               05  TX-TYPE-COUNT PIC 9(4) USAGE COMP VALUE 0.
+               05  TX-TYPE-ENTRY OCCURS 30 TIMES
+                           INDEXED BY TX-TYPE-IDX TX-TYPE-WRITE-IDX.
+                       10  TX-TYPE-NAME PIC X(24).
+                       10  TX-TYPE-TOTAL PIC S9(9)V99 USAGE COMP-3
+                                   VALUE 0.00.
+
+      *****************
+      * Per-card spend subtotals, keyed by CARD-NUMBER, for rows
+      * where the export populated that field.
+      *****************
+       01  CARD-SUMMARY.
+               05  CARD-COUNT PIC 9(4) USAGE COMP VALUE 0.
+               05  CARD-ENTRY OCCURS 30 TIMES
+                           INDEXED BY CARD-IDX CARD-WRITE-IDX.
+                       10  CARD-NUMBER-KEY PIC X(16).
+                       10  CARD-TOTAL PIC S9(9)V99 USAGE COMP-3
+                                   VALUE 0.00.
+
+       01  FORMATTED.
+               05  FORMATTED-CURRENCY PIC Z(8)9,99.
+
+       01  NORDCSV-FILENAME PIC X(256).
+       01  ACCOUNT-ID-DERIVE-WORK PIC X(256).
+
+      *****************
+      * Batch processing of a list of NORDCSV exports, one per
+      * account, each optionally on its own line of NORDCSVLIST:
+      *   ACCOUNT-ID <TAB> FILENAME [<TAB> OPEN-BAL <TAB> CLOSE-BAL]
+      *****************
+       01  ACCOUNT-LIST-FILENAME PIC X(256).
+       01  BATCH-MODE-FLAG PIC X(1) VALUE 'N'.
+               88  BATCH-MODE-IS-ACTIVE VALUE 'Y'.
+
+      *****************
+      * One-shot flags so a table that fills up warns about it once
+      * instead of staying silent while later entries get merged
+      * into (or dropped from) the last slot.
+      *****************
+       01  TABLE-FULL-WARNINGS.
+               05  TX-TYPE-TABLE-FULL-FLAG PIC X(1) VALUE 'N'.
+                       88  TX-TYPE-TABLE-IS-FULL VALUE 'Y'.
+               05  CARD-TABLE-FULL-FLAG PIC X(1) VALUE 'N'.
+                       88  CARD-TABLE-IS-FULL VALUE 'Y'.
+               05  CATEGORY-TABLE-FULL-FLAG PIC X(1) VALUE 'N'.
+                       88  CATEGORY-TABLE-IS-FULL VALUE 'Y'.
+               05  CHECKPOINT-TABLE-FULL-FLAG PIC X(1) VALUE 'N'.
+                       88  CHECKPOINT-TABLE-IS-FULL VALUE 'Y'.
+               05  OPEN-ITEM-TABLE-FULL-FLAG PIC X(1) VALUE 'N'.
+                       88  OPEN-ITEM-TABLE-IS-FULL VALUE 'Y'.
+
+       01  CURRENT-ACCOUNT.
+               05  ACCOUNT-ID PIC X(24).
+               05  ACCOUNT-OPEN-TEXT PIC X(15).
+               05  ACCOUNT-CLOSE-TEXT PIC X(15).
+
+       01  GRAND-TOTALS.
+               05  GRAND-CREDIT PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+               05  GRAND-DEBIT PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+               05  ACCOUNT-TOTAL-COUNT PIC 9(4) USAGE COMP VALUE 0.
+
+      *****************
+      * Rows that fail to parse are routed to REJECT-FILE with the
+      * raw NORDCSV-DATA and a reason code, instead of flowing
+      * through to CALCULATE-SUMMARY and skewing the totals.
+      *****************
+       01  REJECT-FILENAME PIC X(256).
+
+       01  REJECT-CONTROL.
+               05  RECORD-REJECTED PIC X(1).
+                       88  RECORD-IS-REJECTED VALUE 'Y'.
+               05  REJECT-REASON-CODE PIC X(2).
+               05  REJECT-REASON-TEXT PIC X(30).
+               05  UNSTRING-FIELD-COUNT PIC 9(4) USAGE COMP.
+               05  UNSTRING-OVERFLOW-FLAG PIC X(1).
+                       88  UNSTRING-DID-OVERFLOW VALUE 'Y'.
+               05  REJECT-COUNT PIC 9(6) USAGE COMP VALUE 0.
+               05  REJECT-RAW-DATA PIC X(512).
+
+       01  AMOUNT-VALIDATION.
+               05  AMOUNT-TEXT PIC X(15).
+               05  AMOUNT-FILLER-1 PIC X(10).
+               05  AMOUNT-FILLER-2 PIC X(10).
+               05  AMOUNT-FILLER-3 PIC X(10).
+               05  AMOUNT-CHAR-IDX PIC 9(2) USAGE COMP.
+               05  AMOUNT-BAD-CHAR-COUNT PIC 9(2) USAGE COMP.
+               05  AMOUNT-DIGIT-COUNT PIC 9(2) USAGE COMP.
+
+      *****************
+      * Optional date-range restriction for month-end closing runs.
+      * NORDSTART / NORDEND are supplied in the same DD.MM.YYYY
+      * layout as RECORD-DATE / VALUE-DATE. NORDDATEBASIS selects
+      * which of those two fields the window is applied to.
+      *****************
+       01  DATE-FILTER.
+               05  FILTER-START-DATE PIC X(10) VALUE SPACES.
+               05  FILTER-END-DATE PIC X(10) VALUE SPACES.
+               05  FILTER-ACTIVE PIC X(1) VALUE 'N'.
+                       88  FILTER-IS-ACTIVE VALUE 'Y'.
+               05  FILTER-BASIS PIC X(6) VALUE 'RECORD'.
+                       88  FILTER-BASIS-IS-VALUE VALUE 'VALUE '.
+
+       01  DATE-CONVERSION-WORK.
+               05  DATE-TO-CONVERT PIC X(10).
+               05  DATE-CONVERTED PIC 9(8).
+               05  FILTER-START-COMPAR PIC 9(8).
+               05  FILTER-END-COMPAR PIC 9(8).
+               05  RECORD-DATE-COMPAR PIC 9(8).
+               05  RECORD-IN-RANGE PIC X(1).
+                       88  RECORD-IS-IN-RANGE VALUE 'Y'.
+
+      *****************
+      * Reconciliation of the computed SUMMARY totals against the
+      * account's own opening/closing balance, as printed on the
+      * statement footer.
+      *****************
+       01  BALANCE-RECONCILIATION.
+               05  RECONCILE-ACTIVE PIC X(1) VALUE 'N'.
+                       88  RECONCILE-IS-ACTIVE VALUE 'Y'.
+               05  OPENING-BALANCE-TEXT PIC X(15) VALUE SPACES.
+               05  CLOSING-BALANCE-TEXT PIC X(15) VALUE SPACES.
+               05  OPENING-BALANCE PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+               05  CLOSING-BALANCE PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+               05  EXPECTED-CLOSING-BAL PIC S9(9)V99 USAGE COMP-3
+                           VALUE 0.
+               05  BALANCE-DIFFERENCE PIC S9(9)V99 USAGE COMP-3
+                           VALUE 0.
+
+       77  NL PIC X VALUE X"0A".
+       77  HT PIC X VALUE X"09".
+
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-DATE-FILTER
+           PERFORM INITIALIZE-CHECKPOINT
+           PERFORM INITIALIZE-REJECT-FILE
+           PERFORM INITIALIZE-GL-FILE
+           PERFORM INITIALIZE-OPEN-ITEMS
+           PERFORM INITIALIZE-CATEGORIES
+           ACCEPT ACCOUNT-LIST-FILENAME FROM ENVIRONMENT 'NORDCSVLIST'
+
+           IF ACCOUNT-LIST-FILENAME NOT EQUAL SPACES
+                   MOVE 'Y' TO BATCH-MODE-FLAG
+                   PERFORM PROCESS-ACCOUNT-BATCH
+                   PERFORM DISPLAY-GRAND-TOTAL
+           ELSE
+                   ACCEPT NORDCSV-FILENAME FROM ENVIRONMENT 'NORDCSV'
+                   PERFORM DERIVE-ACCOUNT-ID
+                   PERFORM INITIALIZE-BALANCE-RECONCILE
+                   PERFORM PROCESS-ONE-ACCOUNT
+                   PERFORM DISPLAY-ACCOUNT-SUMMARY
+                   IF CHECKPOINT-IS-ACTIVE
+                           PERFORM RESET-ALL-CHECKPOINT-ENTRIES
+                   END-IF
+           END-IF
+
+           IF OPEN-ITEMS-IS-ACTIVE
+                   PERFORM DISPLAY-UNMATCHED-OPEN-ITEMS
+           END-IF
+
+           DISPLAY "REJECTED RECORDS: " REJECT-COUNT
+
+           CLOSE REJECT-FILE
+           CLOSE GL-FILE
+
+           STOP RUN
+           .
+
+      *****************
+      * In single-file mode there is no caller-supplied account id
+      * (unlike NORDCSVLIST, which carries one per line), so one is
+      * derived from NORDCSV instead of keying the checkpoint/GL
+      * records off the raw, possibly much longer, file path.
+      * NORDACCOUNTID overrides this when the caller has a real id.
+      *****************
+       DERIVE-ACCOUNT-ID.
+           ACCEPT ACCOUNT-ID FROM ENVIRONMENT 'NORDACCOUNTID'
+           IF ACCOUNT-ID EQUAL SPACES
+                   MOVE FUNCTION REVERSE(
+                           FUNCTION TRIM(NORDCSV-FILENAME))
+                           TO ACCOUNT-ID-DERIVE-WORK
+                   UNSTRING ACCOUNT-ID-DERIVE-WORK
+                   DELIMITED BY '/'
+                   INTO ACCOUNT-ID-DERIVE-WORK
+                   END-UNSTRING
+                   MOVE FUNCTION REVERSE(FUNCTION TRIM(
+                           ACCOUNT-ID-DERIVE-WORK)) TO ACCOUNT-ID
+           END-IF
+           EXIT
+           .
+
+      *****************
+      * When checkpoint/restart is active, a prior run may already
+      * have posted rejects for accounts that finished before the
+      * abend; OPEN OUTPUT would truncate those away the moment this
+      * run starts, only to have them never reappear since an
+      * already-completed account's records are skipped, not
+      * re-validated. EXTEND leaves whatever the prior run wrote in
+      * place and appends this run's rejects after it. A first-ever
+      * run against a checkpoint file that does not exist yet still
+      * gets a fresh file - EXTEND creates one just as OUTPUT would.
+      *****************
+       INITIALIZE-REJECT-FILE.
+           ACCEPT REJECT-FILENAME FROM ENVIRONMENT 'REJECTFILE'
+           IF REJECT-FILENAME EQUAL SPACES
+                   MOVE 'NORDAC01.REJ' TO REJECT-FILENAME
+           END-IF
+           IF CHECKPOINT-IS-ACTIVE
+                   OPEN EXTEND REJECT-FILE
+           ELSE
+                   OPEN OUTPUT REJECT-FILE
+           END-IF
+           EXIT
+           .
+
+      *****************
+      * Same reasoning as INITIALIZE-REJECT-FILE above - without this,
+      * a restart re-truncates GL-FILE and PROCESS-ONE-ACCOUNT then
+      * re-posts every already-completed account's debit/credit lines
+      * a second time, duplicating postings a downstream ledger loader
+      * may already have picked up from the interrupted run's file.
+      *****************
+       INITIALIZE-GL-FILE.
+           ACCEPT GL-FILENAME FROM ENVIRONMENT 'GLPOSTFILE'
+           IF GL-FILENAME EQUAL SPACES
+                   MOVE 'NORDAC01.GL' TO GL-FILENAME
+           END-IF
+           ACCEPT GL-POSTING-DATE-TEXT FROM DATE YYYYMMDD
+           IF CHECKPOINT-IS-ACTIVE
+                   OPEN EXTEND GL-FILE
+           ELSE
+                   OPEN OUTPUT GL-FILE
+           END-IF
+           EXIT
+           .
+
+       INITIALIZE-CHECKPOINT.
+           ACCEPT CHECKPOINT-FILENAME FROM ENVIRONMENT 'CHECKPOINTFILE'
+           IF CHECKPOINT-FILENAME NOT EQUAL SPACES
+                   MOVE 'Y' TO CHECKPOINT-ACTIVE
+                   MOVE CHECKPOINT-FILENAME
+                           TO CHECKPOINT-TARGET-FILENAME
+                   STRING
+                           FUNCTION TRIM(CHECKPOINT-TARGET-FILENAME)
+                                   DELIMITED BY SIZE
+                           '.TMP' DELIMITED BY SIZE
+                           INTO CHECKPOINT-TEMP-FILENAME
+                   END-STRING
+                   PERFORM LOAD-CHECKPOINT-TABLE
+           END-IF
+           EXIT
+           .
+
+       LOAD-CHECKPOINT-TABLE.
+           MOVE 0 TO CHECKPOINT-ENTRY-COUNT
+           MOVE 0 TO CHECKPOINT-DETAIL-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CHECKPOINT-STATUS EQUAL 00
+                   PERFORM FOREVER
+                           PERFORM READ-CHECKPOINT-FILE
+                           IF CHECKPOINT-STATUS NOT EQUAL 00
+                                   EXIT PERFORM
+                           END-IF
+                           PERFORM ADD-CHECKPOINT-TABLE-ENTRY
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT
+           .
+
+       READ-CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+           EXIT
+           .
+
+       INITIALIZE-OPEN-ITEMS.
+           ACCEPT OPEN-ITEMS-FILENAME FROM ENVIRONMENT 'OPENITEMSFILE'
+           IF OPEN-ITEMS-FILENAME NOT EQUAL SPACES
+                   MOVE 'Y' TO OPEN-ITEMS-ACTIVE
+                   PERFORM LOAD-OPEN-ITEMS-TABLE
+                   IF CHECKPOINT-IS-ACTIVE
+                           PERFORM RESTORE-MATCHED-OPEN-ITEMS
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+      *****************
+      * Carries forward which open items a prior, interrupted run
+      * had already matched, so a restart does not re-offer them as
+      * unmatched just because the payment row that claimed them
+      * was skipped this time around.
+      *****************
+       RESTORE-MATCHED-OPEN-ITEMS.
+           PERFORM RESTORE-ONE-MATCHED-ITEM
+                   VARYING CHECKPOINT-DETAIL-IDX FROM 1 BY 1
+                   UNTIL CHECKPOINT-DETAIL-IDX > CHECKPOINT-DETAIL-COUNT
+           EXIT
+           .
+
+       RESTORE-ONE-MATCHED-ITEM.
+           IF CD-TYPE(CHECKPOINT-DETAIL-IDX) EQUAL 'M'
+                   MOVE 'N' TO MATCH-ITEM-FOUND
+                   MOVE CD-KEY(CHECKPOINT-DETAIL-IDX)
+                           TO MATCH-REFERENCE-LOOKUP
+                   PERFORM FIND-OPEN-ITEM-BY-REFERENCE
+                   IF MATCH-ITEM-WAS-FOUND
+                           MOVE 'Y' TO OPEN-ITEM-MATCHED(OPEN-ITEM-IDX)
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+       LOAD-OPEN-ITEMS-TABLE.
+           MOVE 0 TO OPEN-ITEM-COUNT
+           OPEN INPUT OPEN-ITEMS-FILE
+
+           IF OPEN-ITEMS-STATUS EQUAL 00
+                   PERFORM FOREVER
+                           PERFORM READ-OPEN-ITEMS-FILE
+                           IF OPEN-ITEMS-STATUS NOT EQUAL 00
+                                   EXIT PERFORM
+                           END-IF
+                           PERFORM ADD-OPEN-ITEM-TABLE-ENTRY
+                   END-PERFORM
+                   CLOSE OPEN-ITEMS-FILE
+           END-IF
+           EXIT
+           .
+
+       READ-OPEN-ITEMS-FILE.
+           READ OPEN-ITEMS-FILE INTO OPEN-ITEMS-REC
+           EXIT
+           .
+
+       ADD-OPEN-ITEM-TABLE-ENTRY.
+           IF OPEN-ITEM-COUNT < 200
+                   ADD 1 TO OPEN-ITEM-COUNT
+                   SET OPEN-ITEM-IDX TO OPEN-ITEM-COUNT
+                   MOVE SPACES TO OPEN-ITEM-AMOUNT-TEXT
+                   UNSTRING OPEN-ITEMS-DATA
+                   DELIMITED BY HT
+                   INTO OPEN-ITEM-REFERENCE(OPEN-ITEM-IDX)
+                        OPEN-ITEM-AMOUNT-TEXT
+                   END-UNSTRING
+                   MOVE OPEN-ITEM-AMOUNT-TEXT
+                           TO OPEN-ITEM-AMOUNT(OPEN-ITEM-IDX)
+                   MOVE 'N' TO OPEN-ITEM-MATCHED(OPEN-ITEM-IDX)
+           ELSE
+                   IF NOT OPEN-ITEM-TABLE-IS-FULL
+                           MOVE 'Y' TO OPEN-ITEM-TABLE-FULL-FLAG
+                           DISPLAY
+                           "WARNING: OPEN ITEM TABLE FULL - "
+                           "REMAINING OPEN ITEMS WERE NOT LOADED"
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+       FIND-OPEN-ITEM-BY-REFERENCE.
+           SET OPEN-ITEM-IDX TO 1
+           SEARCH OPEN-ITEM-ENTRY
+                   AT END
+                           CONTINUE
+                   WHEN OPEN-ITEM-REFERENCE(OPEN-ITEM-IDX)
+                                   EQUAL MATCH-REFERENCE-LOOKUP
+                           MOVE 'Y' TO MATCH-ITEM-FOUND
+           END-SEARCH
+           EXIT
+           .
+
+      *****************
+      * Only an incoming amount (a receipt, not a payment out) is a
+      * candidate receivable settlement, and only when it actually
+      * carries a reference to look up - otherwise it was never a
+      * receivables-related transaction and must not count toward
+      * either the matched or unmatched payment totals.
+      *****************
+       MATCH-OPEN-ITEM.
+           MOVE 'N' TO MATCH-ITEM-FOUND
+
+           IF AMOUNT >= 0
+               AND (REFERENCE-NUMBER NOT EQUAL SPACES
+                    OR PAYER-REFERENCE-NUMBER NOT EQUAL SPACES)
+
+               IF REFERENCE-NUMBER NOT EQUAL SPACES
+                   MOVE REFERENCE-NUMBER TO MATCH-REFERENCE-LOOKUP
+                   PERFORM FIND-OPEN-ITEM-BY-REFERENCE
+               END-IF
+
+               IF NOT MATCH-ITEM-WAS-FOUND
+                   AND PAYER-REFERENCE-NUMBER NOT EQUAL SPACES
+                   MOVE PAYER-REFERENCE-NUMBER
+                           TO MATCH-REFERENCE-LOOKUP
+                   PERFORM FIND-OPEN-ITEM-BY-REFERENCE
+               END-IF
+
+               IF MATCH-ITEM-WAS-FOUND
+                   MOVE 'Y' TO OPEN-ITEM-MATCHED(OPEN-ITEM-IDX)
+                   ADD 1 TO PAYMENTS-MATCHED-COUNT
+               ELSE
+                   ADD 1 TO PAYMENTS-UNMATCHED-COUNT
+               END-IF
+           END-IF
+           EXIT
+           .
+
+       DISPLAY-UNMATCHED-OPEN-ITEMS.
+           DISPLAY "===================================="
+           DISPLAY "OPEN ITEMS STILL UNMATCHED:"
+           PERFORM DISPLAY-OPEN-ITEM-IF-UNMATCHED
+                   VARYING OPEN-ITEM-IDX FROM 1 BY 1
+                   UNTIL OPEN-ITEM-IDX > OPEN-ITEM-COUNT
+           EXIT
+           .
+
+       DISPLAY-OPEN-ITEM-IF-UNMATCHED.
+           IF NOT OPEN-ITEM-IS-MATCHED(OPEN-ITEM-IDX)
+                   MOVE OPEN-ITEM-AMOUNT(OPEN-ITEM-IDX)
+                           TO FORMATTED-CURRENCY
+                   DISPLAY
+                           "  "
+                           OPEN-ITEM-REFERENCE(OPEN-ITEM-IDX)
+                           " : "
+                           FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+                   END-DISPLAY
+           END-IF
+           EXIT
+           .
+
+       INITIALIZE-CATEGORIES.
+           ACCEPT CATEGORY-FILENAME FROM ENVIRONMENT 'CATEGORYFILE'
+           IF CATEGORY-FILENAME NOT EQUAL SPACES
+                   MOVE 'Y' TO CATEGORY-ACTIVE
+                   PERFORM LOAD-CATEGORY-LOOKUP-TABLE
+           END-IF
+           EXIT
+           .
+
+       LOAD-CATEGORY-LOOKUP-TABLE.
+           MOVE 0 TO CATEGORY-LOOKUP-COUNT
+           OPEN INPUT CATEGORY-FILE
+
+           IF CATEGORY-STATUS EQUAL 00
+                   PERFORM FOREVER
+                           PERFORM READ-CATEGORY-FILE
+                           IF CATEGORY-STATUS NOT EQUAL 00
+                                   EXIT PERFORM
+                           END-IF
+                           PERFORM ADD-CATEGORY-LOOKUP-ENTRY
+                   END-PERFORM
+                   CLOSE CATEGORY-FILE
+           END-IF
+           EXIT
+           .
+
+       READ-CATEGORY-FILE.
+           READ CATEGORY-FILE INTO CATEGORY-REC
+           EXIT
+           .
+
+       ADD-CATEGORY-LOOKUP-ENTRY.
+           IF CATEGORY-LOOKUP-COUNT < 50
+                   ADD 1 TO CATEGORY-LOOKUP-COUNT
+                   SET CATEGORY-LOOKUP-IDX TO CATEGORY-LOOKUP-COUNT
+                   UNSTRING CATEGORY-REC-DATA
+                   DELIMITED BY HT
+                   INTO CATEGORY-PATTERN(CATEGORY-LOOKUP-IDX)
+                        CATEGORY-PATTERN-NAME(CATEGORY-LOOKUP-IDX)
+                   END-UNSTRING
+           END-IF
+           EXIT
+           .
+
+       FIND-CATEGORY-FOR-TRANSACTION.
+           MOVE 'N' TO CATEGORY-MATCH-FOUND
+           MOVE SPACES TO CATEGORY-MATCH-NAME
+           PERFORM CHECK-CATEGORY-PATTERN
+                   VARYING CATEGORY-LOOKUP-IDX FROM 1 BY 1
+                   UNTIL CATEGORY-LOOKUP-IDX > CATEGORY-LOOKUP-COUNT
+                       OR CATEGORY-MATCH-WAS-FOUND
+           IF NOT CATEGORY-MATCH-WAS-FOUND
+                   MOVE 'UNCATEGORIZED' TO CATEGORY-MATCH-NAME
+           END-IF
+           EXIT
+           .
+
+       CHECK-CATEGORY-PATTERN.
+           MOVE 0 TO CATEGORY-MATCH-TALLY
+           MOVE FUNCTION LENGTH(
+                   FUNCTION TRIM(CATEGORY-PATTERN(CATEGORY-LOOKUP-IDX)))
+                   TO CATEGORY-PATTERN-LEN
+
+           IF CATEGORY-PATTERN-LEN > 0
+                   INSPECT RECIPIENT-AND-PAYER
+                   TALLYING CATEGORY-MATCH-TALLY
+                   FOR ALL CATEGORY-PATTERN(CATEGORY-LOOKUP-IDX)
+                           (1:CATEGORY-PATTERN-LEN)
+           END-IF
+
+           IF CATEGORY-MATCH-TALLY > 0
+                   MOVE 'Y' TO CATEGORY-MATCH-FOUND
+                   MOVE CATEGORY-PATTERN-NAME(CATEGORY-LOOKUP-IDX)
+                           TO CATEGORY-MATCH-NAME
+           END-IF
+           EXIT
+           .
+
+       FIND-OR-ADD-CATEGORY.
+           SET CATEGORY-IDX TO 1
+           SEARCH CATEGORY-ENTRY
+                   AT END
+                           PERFORM ADD-CATEGORY-ENTRY
+                   WHEN CATEGORY-NAME-FIELD(CATEGORY-IDX)
+                                   EQUAL CATEGORY-MATCH-NAME
+                           CONTINUE
+           END-SEARCH
+           EXIT
+           .
+
+       ADD-CATEGORY-ENTRY.
+           IF CATEGORY-COUNT < 30
+                   ADD 1 TO CATEGORY-COUNT
+                   SET CATEGORY-IDX TO CATEGORY-COUNT
+                   MOVE CATEGORY-MATCH-NAME
+                           TO CATEGORY-NAME-FIELD(CATEGORY-IDX)
+                   MOVE 0 TO CATEGORY-TOTAL(CATEGORY-IDX)
+           ELSE
+                   SET CATEGORY-IDX TO CATEGORY-COUNT
+                   IF NOT CATEGORY-TABLE-IS-FULL
+                           MOVE 'Y' TO CATEGORY-TABLE-FULL-FLAG
+                           DISPLAY
+                           "WARNING: CATEGORY TABLE FULL - "
+                           "REMAINING CATEGORIES MERGED INTO LAST ENTRY"
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+       DISPLAY-CATEGORY-LINE.
+           MOVE CATEGORY-TOTAL(CATEGORY-IDX) TO FORMATTED-CURRENCY
+           DISPLAY
+                   "  "
+                   CATEGORY-NAME-FIELD(CATEGORY-IDX)
+                   " : "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
+           EXIT
+           .
+
+       ADD-CHECKPOINT-TABLE-ENTRY.
+           MOVE SPACES TO CHECKPOINT-LINE-TYPE
+           UNSTRING CHECKPOINT-REC-DATA
+           DELIMITED BY '|'
+           INTO CHECKPOINT-LINE-TYPE
+           END-UNSTRING
+
+           EVALUATE CHECKPOINT-LINE-TYPE
+                   WHEN 'H'
+                           PERFORM ADD-CHECKPOINT-HEADER-ENTRY
+                   WHEN 'T'
+                           PERFORM ADD-CHECKPOINT-DETAIL-ENTRY
+                   WHEN 'C'
+                           PERFORM ADD-CHECKPOINT-DETAIL-ENTRY
+                   WHEN 'B'
+                           PERFORM ADD-CHECKPOINT-DETAIL-ENTRY
+                   WHEN 'M'
+                           PERFORM ADD-CHECKPOINT-MATCHED-ENTRY
+                   WHEN OTHER
+                           CONTINUE
+           END-EVALUATE
+           EXIT
+           .
+
+       ADD-CHECKPOINT-HEADER-ENTRY.
+           IF CHECKPOINT-ENTRY-COUNT < 50
+                   ADD 1 TO CHECKPOINT-ENTRY-COUNT
+                   SET CHECKPOINT-IDX TO CHECKPOINT-ENTRY-COUNT
+                   MOVE SPACES TO CHECKPOINT-DONE-TEXT
+                   MOVE SPACES TO CHECKPOINT-CREDIT-TEXT
+                   MOVE SPACES TO CHECKPOINT-DEBIT-TEXT
+                   UNSTRING CHECKPOINT-REC-DATA
+                   DELIMITED BY '|'
+                   INTO CHECKPOINT-LINE-TYPE
+                        CHECKPOINT-ACCOUNT-ID(CHECKPOINT-IDX)
+                        CHECKPOINT-DONE-TEXT
+                        CHECKPOINT-CREDIT-TEXT
+                        CHECKPOINT-DEBIT-TEXT
+                   END-UNSTRING
+                   MOVE CHECKPOINT-DONE-TEXT
+                           TO CHECKPOINT-RECORDS-DONE(CHECKPOINT-IDX)
+                   MOVE CHECKPOINT-CREDIT-TEXT
+                           TO CHECKPOINT-SAVED-CREDIT(CHECKPOINT-IDX)
+                   MOVE CHECKPOINT-DEBIT-TEXT
+                           TO CHECKPOINT-SAVED-DEBIT(CHECKPOINT-IDX)
+           END-IF
+           EXIT
+           .
+
+       ADD-CHECKPOINT-DETAIL-ENTRY.
+           IF CHECKPOINT-DETAIL-COUNT < 500
+                   ADD 1 TO CHECKPOINT-DETAIL-COUNT
+                   SET CHECKPOINT-DETAIL-IDX TO CHECKPOINT-DETAIL-COUNT
+                   MOVE SPACES TO CD-AMOUNT-TEXT
+                   UNSTRING CHECKPOINT-REC-DATA
+                   DELIMITED BY '|'
+                   INTO CHECKPOINT-LINE-TYPE
+                        CD-ACCOUNT-ID(CHECKPOINT-DETAIL-IDX)
+                        CD-KEY(CHECKPOINT-DETAIL-IDX)
+                        CD-AMOUNT-TEXT
+                   END-UNSTRING
+                   MOVE CHECKPOINT-LINE-TYPE
+                           TO CD-TYPE(CHECKPOINT-DETAIL-IDX)
+                   MOVE CD-AMOUNT-TEXT
+                           TO CD-TOTAL(CHECKPOINT-DETAIL-IDX)
+           END-IF
+           EXIT
+           .
+
+       ADD-CHECKPOINT-MATCHED-ENTRY.
+           IF CHECKPOINT-DETAIL-COUNT < 500
+                   ADD 1 TO CHECKPOINT-DETAIL-COUNT
+                   SET CHECKPOINT-DETAIL-IDX TO CHECKPOINT-DETAIL-COUNT
+                   MOVE 'M' TO CD-TYPE(CHECKPOINT-DETAIL-IDX)
+                   MOVE SPACES TO CD-KEY(CHECKPOINT-DETAIL-IDX)
+                   UNSTRING CHECKPOINT-REC-DATA
+                   DELIMITED BY '|'
+                   INTO CHECKPOINT-LINE-TYPE
+                        CD-KEY(CHECKPOINT-DETAIL-IDX)
+                   END-UNSTRING
+           END-IF
+           EXIT
+           .
+
+       FIND-CHECKPOINT-ENTRY.
+           MOVE 0 TO SKIP-COUNT
+           SET CHECKPOINT-IDX TO 1
+           SEARCH CHECKPOINT-ENTRY
+                   AT END
+                           PERFORM ADD-CHECKPOINT-TABLE-RESET-ENTRY
+                   WHEN CHECKPOINT-ACCOUNT-ID(CHECKPOINT-IDX)
+                                   EQUAL ACCOUNT-ID
+                           MOVE CHECKPOINT-RECORDS-DONE(CHECKPOINT-IDX)
+                                   TO SKIP-COUNT
+                           MOVE CHECKPOINT-SAVED-CREDIT(CHECKPOINT-IDX)
+                                   TO SUMMARY-CREDIT
+                           MOVE CHECKPOINT-SAVED-DEBIT(CHECKPOINT-IDX)
+                                   TO SUMMARY-DEBIT
+                           PERFORM RESTORE-CHECKPOINT-DETAILS
+           END-SEARCH
+           EXIT
+           .
+
+      *****************
+      * Rebuilds this account's transaction-type / card / category
+      * breakdown from the saved checkpoint detail lines, so a
+      * resumed run's report matches one that never stopped.
+      *****************
+       RESTORE-CHECKPOINT-DETAILS.
+           PERFORM RESTORE-ONE-CHECKPOINT-DETAIL
+                   VARYING CHECKPOINT-DETAIL-IDX FROM 1 BY 1
+                   UNTIL CHECKPOINT-DETAIL-IDX > CHECKPOINT-DETAIL-COUNT
+           EXIT
+           .
+
+       RESTORE-ONE-CHECKPOINT-DETAIL.
+           IF CD-ACCOUNT-ID(CHECKPOINT-DETAIL-IDX) EQUAL ACCOUNT-ID
+                   EVALUATE CD-TYPE(CHECKPOINT-DETAIL-IDX)
+                           WHEN 'T'
+                                   PERFORM RESTORE-TX-TYPE-ENTRY
+                           WHEN 'C'
+                                   PERFORM RESTORE-CARD-ENTRY
+                           WHEN 'B'
+                                   PERFORM RESTORE-CATEGORY-ENTRY
+                   END-EVALUATE
+           END-IF
+           EXIT
+           .
+
+       RESTORE-TX-TYPE-ENTRY.
+           IF TX-TYPE-COUNT < 30
+                   ADD 1 TO TX-TYPE-COUNT
+                   SET TX-TYPE-IDX TO TX-TYPE-COUNT
+                   MOVE CD-KEY(CHECKPOINT-DETAIL-IDX)
+                           TO TX-TYPE-NAME(TX-TYPE-IDX)
+                   MOVE CD-TOTAL(CHECKPOINT-DETAIL-IDX)
+                           TO TX-TYPE-TOTAL(TX-TYPE-IDX)
+           END-IF
+           EXIT
+           .
+
+       RESTORE-CARD-ENTRY.
+           IF CARD-COUNT < 30
+                   ADD 1 TO CARD-COUNT
+                   SET CARD-IDX TO CARD-COUNT
+                   MOVE CD-KEY(CHECKPOINT-DETAIL-IDX)
+                           TO CARD-NUMBER-KEY(CARD-IDX)
+                   MOVE CD-TOTAL(CHECKPOINT-DETAIL-IDX)
+                           TO CARD-TOTAL(CARD-IDX)
+           END-IF
+           EXIT
+           .
+
+       RESTORE-CATEGORY-ENTRY.
+           IF CATEGORY-COUNT < 30
+                   ADD 1 TO CATEGORY-COUNT
+                   SET CATEGORY-IDX TO CATEGORY-COUNT
+                   MOVE CD-KEY(CHECKPOINT-DETAIL-IDX)
+                           TO CATEGORY-NAME-FIELD(CATEGORY-IDX)
+                   MOVE CD-TOTAL(CHECKPOINT-DETAIL-IDX)
+                           TO CATEGORY-TOTAL(CATEGORY-IDX)
+           END-IF
+           EXIT
+           .
+
+       ADD-CHECKPOINT-TABLE-RESET-ENTRY.
+           IF CHECKPOINT-ENTRY-COUNT < 50
+                   ADD 1 TO CHECKPOINT-ENTRY-COUNT
+                   SET CHECKPOINT-IDX TO CHECKPOINT-ENTRY-COUNT
+                   MOVE ACCOUNT-ID
+                           TO CHECKPOINT-ACCOUNT-ID(CHECKPOINT-IDX)
+                   MOVE 0 TO CHECKPOINT-RECORDS-DONE(CHECKPOINT-IDX)
+                   MOVE 0 TO CHECKPOINT-SAVED-CREDIT(CHECKPOINT-IDX)
+                   MOVE 0 TO CHECKPOINT-SAVED-DEBIT(CHECKPOINT-IDX)
+           ELSE
+                   SET CHECKPOINT-IDX TO CHECKPOINT-ENTRY-COUNT
+                   IF NOT CHECKPOINT-TABLE-IS-FULL
+                           MOVE 'Y' TO CHECKPOINT-TABLE-FULL-FLAG
+                           DISPLAY
+                           "WARNING: CHECKPOINT TABLE FULL - "
+                           "EXTRA ACCOUNTS SHARE THE LAST ENTRY"
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+       SAVE-CHECKPOINT-ENTRY.
+           MOVE RECORDS-READ-COUNT
+                   TO CHECKPOINT-RECORDS-DONE(CHECKPOINT-IDX)
+           MOVE SUMMARY-CREDIT
+                   TO CHECKPOINT-SAVED-CREDIT(CHECKPOINT-IDX)
+           MOVE SUMMARY-DEBIT
+                   TO CHECKPOINT-SAVED-DEBIT(CHECKPOINT-IDX)
+           IF FUNCTION MOD(RECORDS-READ-COUNT, CHECKPOINT-INTERVAL)
+                           EQUAL 0
+                   PERFORM WRITE-CHECKPOINT-FILE
+           END-IF
+           EXIT
+           .
+
+      *****************
+      * Written once an account reaches end of file, whether or not
+      * the last record happened to land on a CHECKPOINT-INTERVAL
+      * boundary, so the saved records-done/totals always reflect
+      * this account's true final state. The entry itself is left
+      * in place - RESET-ALL-CHECKPOINT-ENTRIES is what marks it
+      * "done" once the whole run finishes, not this paragraph.
+      *****************
+       FINISH-CHECKPOINT-ENTRY.
+           MOVE RECORDS-READ-COUNT
+                   TO CHECKPOINT-RECORDS-DONE(CHECKPOINT-IDX)
+           MOVE SUMMARY-CREDIT
+                   TO CHECKPOINT-SAVED-CREDIT(CHECKPOINT-IDX)
+           MOVE SUMMARY-DEBIT
+                   TO CHECKPOINT-SAVED-DEBIT(CHECKPOINT-IDX)
+           PERFORM WRITE-CHECKPOINT-FILE
+           EXIT
+           .
+
+      *****************
+      * Resets every account's entry once the run that finished
+      * them all is itself complete, so a brand-new, unrelated
+      * invocation is not mistaken for a restart of this one.
+      *****************
+       RESET-ALL-CHECKPOINT-ENTRIES.
+           PERFORM RESET-ONE-CHECKPOINT-ENTRY
+                   VARYING CHECKPOINT-WRITE-IDX FROM 1 BY 1
+                   UNTIL CHECKPOINT-WRITE-IDX > CHECKPOINT-ENTRY-COUNT
+           MOVE 0 TO CHECKPOINT-DETAIL-COUNT
+           PERFORM WRITE-CHECKPOINT-FILE
+           EXIT
+           .
+
+       RESET-ONE-CHECKPOINT-ENTRY.
+           MOVE 0 TO CHECKPOINT-RECORDS-DONE(CHECKPOINT-WRITE-IDX)
+           MOVE 0 TO CHECKPOINT-SAVED-CREDIT(CHECKPOINT-WRITE-IDX)
+           MOVE 0 TO CHECKPOINT-SAVED-DEBIT(CHECKPOINT-WRITE-IDX)
+           EXIT
+           .
+
+      *****************
+      * The whole table is rewritten on every save (simplest way to
+      * keep it consistent), but only every CHECKPOINT-INTERVAL
+      * records, and always to a temporary file that is then
+      * renamed over the real one - a crash mid-write leaves the
+      * prior checkpoint untouched instead of losing it.
+      *****************
+       WRITE-CHECKPOINT-FILE.
+           PERFORM SYNC-CHECKPOINT-DETAIL-TABLE
+
+           MOVE CHECKPOINT-TEMP-FILENAME TO CHECKPOINT-FILENAME
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           PERFORM WRITE-CHECKPOINT-TABLE-ENTRY
+                   VARYING CHECKPOINT-WRITE-IDX FROM 1 BY 1
+                   UNTIL CHECKPOINT-WRITE-IDX > CHECKPOINT-ENTRY-COUNT
+
+           PERFORM WRITE-CHECKPOINT-DETAIL-LINE
+                   VARYING CHECKPOINT-DETAIL-WRITE-IDX FROM 1 BY 1
+                   UNTIL CHECKPOINT-DETAIL-WRITE-IDX
+                                   > CHECKPOINT-DETAIL-COUNT
+
+           IF OPEN-ITEMS-IS-ACTIVE
+                   PERFORM WRITE-MATCHED-ITEM-LINE
+                           VARYING OPEN-ITEM-WRITE-IDX FROM 1 BY 1
+                           UNTIL OPEN-ITEM-WRITE-IDX > OPEN-ITEM-COUNT
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           CALL "CBL_RENAME_FILE" USING
+                   CHECKPOINT-TEMP-FILENAME
+                   CHECKPOINT-TARGET-FILENAME
+                   RETURNING CHECKPOINT-RENAME-STATUS
+           END-CALL
+           MOVE CHECKPOINT-TARGET-FILENAME TO CHECKPOINT-FILENAME
+           EXIT
+           .
+
+      *****************
+      * CHECKPOINT-DETAIL-TABLE is the only structure that survives
+      * across accounts within a run (the live TX-TYPE/CARD/CATEGORY
+      * tables are wiped at the start of every account in batch mode -
+      * see CLEAR-TX-TYPE-TABLE and its siblings), so it has to be the
+      * thing WRITE-CHECKPOINT-FILE dumps to disk. This folds the
+      * current account's live breakdown into it - updating that
+      * account's existing rows in place rather than appending next
+      * to them - before every write, so an account finishing does
+      * not erase the rows already on file for accounts that finished
+      * earlier in the same run.
+      *****************
+       SYNC-CHECKPOINT-DETAIL-TABLE.
+           PERFORM UPSERT-TX-TYPE-DETAIL
+                   VARYING TX-TYPE-WRITE-IDX FROM 1 BY 1
+                   UNTIL TX-TYPE-WRITE-IDX > TX-TYPE-COUNT
+
+           PERFORM UPSERT-CARD-DETAIL
+                   VARYING CARD-WRITE-IDX FROM 1 BY 1
+                   UNTIL CARD-WRITE-IDX > CARD-COUNT
+
+           PERFORM UPSERT-CATEGORY-DETAIL
+                   VARYING CATEGORY-WRITE-IDX FROM 1 BY 1
+                   UNTIL CATEGORY-WRITE-IDX > CATEGORY-COUNT
+           EXIT
+           .
+
+       UPSERT-TX-TYPE-DETAIL.
+           SET CHECKPOINT-DETAIL-SEARCH-IDX TO 1
+           SEARCH CHECKPOINT-DETAIL-ENTRY
+                   AT END
+                           PERFORM ADD-TX-TYPE-DETAIL-ENTRY
+                   WHEN CD-TYPE(CHECKPOINT-DETAIL-SEARCH-IDX)
+                                   EQUAL 'T'
+                    AND CD-ACCOUNT-ID(CHECKPOINT-DETAIL-SEARCH-IDX)
+                                   EQUAL ACCOUNT-ID
+                    AND CD-KEY(CHECKPOINT-DETAIL-SEARCH-IDX)
+                         EQUAL TX-TYPE-NAME(TX-TYPE-WRITE-IDX)
+                           MOVE TX-TYPE-TOTAL(TX-TYPE-WRITE-IDX)
+                             TO CD-TOTAL(CHECKPOINT-DETAIL-SEARCH-IDX)
+           END-SEARCH
+           EXIT
+           .
+
+       ADD-TX-TYPE-DETAIL-ENTRY.
+           IF CHECKPOINT-DETAIL-COUNT < 500
+                   ADD 1 TO CHECKPOINT-DETAIL-COUNT
+                   SET CHECKPOINT-DETAIL-IDX TO CHECKPOINT-DETAIL-COUNT
+                   MOVE 'T' TO CD-TYPE(CHECKPOINT-DETAIL-IDX)
+                   MOVE ACCOUNT-ID
+                           TO CD-ACCOUNT-ID(CHECKPOINT-DETAIL-IDX)
+                   MOVE TX-TYPE-NAME(TX-TYPE-WRITE-IDX)
+                           TO CD-KEY(CHECKPOINT-DETAIL-IDX)
+                   MOVE TX-TYPE-TOTAL(TX-TYPE-WRITE-IDX)
+                           TO CD-TOTAL(CHECKPOINT-DETAIL-IDX)
+           END-IF
+           EXIT
+           .
+
+       UPSERT-CARD-DETAIL.
+           SET CHECKPOINT-DETAIL-SEARCH-IDX TO 1
+           SEARCH CHECKPOINT-DETAIL-ENTRY
+                   AT END
+                           PERFORM ADD-CARD-DETAIL-ENTRY
+                   WHEN CD-TYPE(CHECKPOINT-DETAIL-SEARCH-IDX)
+                                   EQUAL 'C'
+                    AND CD-ACCOUNT-ID(CHECKPOINT-DETAIL-SEARCH-IDX)
+                                   EQUAL ACCOUNT-ID
+                    AND CD-KEY(CHECKPOINT-DETAIL-SEARCH-IDX)
+                         EQUAL CARD-NUMBER-KEY(CARD-WRITE-IDX)
+                           MOVE CARD-TOTAL(CARD-WRITE-IDX)
+                             TO CD-TOTAL(CHECKPOINT-DETAIL-SEARCH-IDX)
+           END-SEARCH
+           EXIT
+           .
+
+       ADD-CARD-DETAIL-ENTRY.
+           IF CHECKPOINT-DETAIL-COUNT < 500
+                   ADD 1 TO CHECKPOINT-DETAIL-COUNT
+                   SET CHECKPOINT-DETAIL-IDX TO CHECKPOINT-DETAIL-COUNT
+                   MOVE 'C' TO CD-TYPE(CHECKPOINT-DETAIL-IDX)
+                   MOVE ACCOUNT-ID
+                           TO CD-ACCOUNT-ID(CHECKPOINT-DETAIL-IDX)
+                   MOVE CARD-NUMBER-KEY(CARD-WRITE-IDX)
+                           TO CD-KEY(CHECKPOINT-DETAIL-IDX)
+                   MOVE CARD-TOTAL(CARD-WRITE-IDX)
+                           TO CD-TOTAL(CHECKPOINT-DETAIL-IDX)
+           END-IF
+           EXIT
+           .
+
+       UPSERT-CATEGORY-DETAIL.
+           SET CHECKPOINT-DETAIL-SEARCH-IDX TO 1
+           SEARCH CHECKPOINT-DETAIL-ENTRY
+                   AT END
+                           PERFORM ADD-CATEGORY-DETAIL-ENTRY
+                   WHEN CD-TYPE(CHECKPOINT-DETAIL-SEARCH-IDX)
+                                   EQUAL 'B'
+                    AND CD-ACCOUNT-ID(CHECKPOINT-DETAIL-SEARCH-IDX)
+                                   EQUAL ACCOUNT-ID
+                    AND CD-KEY(CHECKPOINT-DETAIL-SEARCH-IDX)
+                         EQUAL CATEGORY-NAME-FIELD(CATEGORY-WRITE-IDX)
+                           MOVE CATEGORY-TOTAL(CATEGORY-WRITE-IDX)
+                             TO CD-TOTAL(CHECKPOINT-DETAIL-SEARCH-IDX)
+           END-SEARCH
+           EXIT
+           .
+
+       ADD-CATEGORY-DETAIL-ENTRY.
+           IF CHECKPOINT-DETAIL-COUNT < 500
+                   ADD 1 TO CHECKPOINT-DETAIL-COUNT
+                   SET CHECKPOINT-DETAIL-IDX TO CHECKPOINT-DETAIL-COUNT
+                   MOVE 'B' TO CD-TYPE(CHECKPOINT-DETAIL-IDX)
+                   MOVE ACCOUNT-ID
+                           TO CD-ACCOUNT-ID(CHECKPOINT-DETAIL-IDX)
+                   MOVE CATEGORY-NAME-FIELD(CATEGORY-WRITE-IDX)
+                           TO CD-KEY(CHECKPOINT-DETAIL-IDX)
+                   MOVE CATEGORY-TOTAL(CATEGORY-WRITE-IDX)
+                           TO CD-TOTAL(CHECKPOINT-DETAIL-IDX)
+           END-IF
+           EXIT
+           .
+
+       WRITE-CHECKPOINT-TABLE-ENTRY.
+           MOVE CHECKPOINT-RECORDS-DONE(CHECKPOINT-WRITE-IDX)
+                   TO CHECKPOINT-DONE-TEXT
+           MOVE CHECKPOINT-SAVED-CREDIT(CHECKPOINT-WRITE-IDX)
+                   TO CHECKPOINT-AMOUNT-EDIT
+           MOVE CHECKPOINT-AMOUNT-EDIT TO CHECKPOINT-CREDIT-TEXT
+           MOVE CHECKPOINT-SAVED-DEBIT(CHECKPOINT-WRITE-IDX)
+                   TO CHECKPOINT-AMOUNT-EDIT
+           MOVE CHECKPOINT-AMOUNT-EDIT TO CHECKPOINT-DEBIT-TEXT
+
+           MOVE SPACES TO CHECKPOINT-REC-DATA
+           STRING
+                   'H' DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   FUNCTION TRIM(
+                           CHECKPOINT-ACCOUNT-ID(CHECKPOINT-WRITE-IDX))
+                           DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   CHECKPOINT-DONE-TEXT DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   CHECKPOINT-CREDIT-TEXT DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   CHECKPOINT-DEBIT-TEXT DELIMITED BY SIZE
+                   INTO CHECKPOINT-REC-DATA
+           END-STRING
+           WRITE CHECKPOINT-REC
+           EXIT
+           .
 
       *****************
-      * Kirjauspäivä
-      * Arvopäivä
-      * Maksupäivä
-      * Määrä
-      * Saaja/Maksaja
-      * Tilinumero
-      * BIC
-      * Tapahtuma
-      * Viite
-      * Maksajan viite
-      * Viesti
-      * Kortinnumero
-      * Kuitti
-      * (empty)
+      * One generic line-writer now covers all three breakdown
+      * kinds (T/C/B), since CHECKPOINT-DETAIL-ENTRY already carries
+      * type/account/key/total in the shape the file line needs -
+      * unlike the old per-kind writers, this one reads the
+      * accumulated cross-account table (see SYNC-CHECKPOINT-DETAIL-
+      * TABLE above) instead of the live, per-account-cleared
+      * TX-TYPE/CARD/CATEGORY tables. 'M' rows are skipped here; they
+      * are written by WRITE-MATCHED-ITEM-LINE straight from the
+      * live, never-cleared OPEN-ITEM-TABLE instead.
       *****************
-       01  NORD-TX-RECORD.
-               05  RECORD-DATE PIC X(10).
-               05  VALUE-DATE PIC X(10).
-               05  PAYMENT-DATE PIC X(10).
-               05  AMOUNT PIC S9(9)V99 USAGE COMP-3.
-               05  RECIPIENT-AND-PAYER PIC X(64).
-               05  ACCOUNT-NUMBER PIC X(24).
-               05  BIC-NUMBER PIC X(11).
-               05  TRANSACTION PIC X(24).
-               05  REFERENCE-NUMBER PIC X(32).
-               05  PAYER-REFERENCE-NUMBER PIC X(32).
-               05  MSG PIC X(64).
-               05  CARD-NUMBER PIC X(16).
-               05  RECEIPT PIC X(1).
-               05  EMPTY PIC X(1).
+       WRITE-CHECKPOINT-DETAIL-LINE.
+           IF CD-TYPE(CHECKPOINT-DETAIL-WRITE-IDX) NOT EQUAL 'M'
+                   MOVE CD-TOTAL(CHECKPOINT-DETAIL-WRITE-IDX)
+                           TO CHECKPOINT-AMOUNT-EDIT
+                   MOVE CHECKPOINT-AMOUNT-EDIT TO CD-AMOUNT-TEXT
+                   MOVE SPACES TO CHECKPOINT-REC-DATA
+                   STRING
+                           CD-TYPE(CHECKPOINT-DETAIL-WRITE-IDX)
+                                   DELIMITED BY SIZE
+                           '|' DELIMITED BY SIZE
+                           FUNCTION TRIM(CD-ACCOUNT-ID(
+                              CHECKPOINT-DETAIL-WRITE-IDX))
+                              DELIMITED BY SIZE
+                           '|' DELIMITED BY SIZE
+                           FUNCTION TRIM(
+                              CD-KEY(CHECKPOINT-DETAIL-WRITE-IDX))
+                              DELIMITED BY SIZE
+                           '|' DELIMITED BY SIZE
+                           CD-AMOUNT-TEXT DELIMITED BY SIZE
+                           INTO CHECKPOINT-REC-DATA
+                   END-STRING
+                   WRITE CHECKPOINT-REC
+           END-IF
+           EXIT
+           .
 
-       01  SUMMARY.
-               05  SUMMARY-CREDIT PIC S9(9)V99 USAGE COMP-3 VALUE 0.00.
-               05  SUMMARY-DEBIT PIC S9(9)V99 USAGE COMP-3 VALUE 0.00.
+       WRITE-MATCHED-ITEM-LINE.
+           IF OPEN-ITEM-IS-MATCHED(OPEN-ITEM-WRITE-IDX)
+                   MOVE SPACES TO CHECKPOINT-REC-DATA
+                   STRING
+                           'M' DELIMITED BY SIZE
+                           '|' DELIMITED BY SIZE
+                           FUNCTION TRIM(
+                              OPEN-ITEM-REFERENCE(OPEN-ITEM-WRITE-IDX))
+                              DELIMITED BY SIZE
+                           INTO CHECKPOINT-REC-DATA
+                   END-STRING
+                   WRITE CHECKPOINT-REC
+           END-IF
+           EXIT
+           .
 
-       01  FORMATTED.
-               05  FORMATTED-CURRENCY PIC Z(8)9,99.
+       PROCESS-ACCOUNT-BATCH.
+           OPEN INPUT ACCOUNT-LIST-FILE
 
-       01  NORDCSV-FILENAME PIC X(256).
+           PERFORM FOREVER
+                   PERFORM READ-ACCOUNT-LIST-FILE
+                   IF ACCOUNT-LIST-STATUS NOT EQUAL 00
+                           EXIT PERFORM
+                   END-IF
+                   PERFORM UNSTRING-ACCOUNT-LIST-REC
+                   PERFORM INITIALIZE-BALANCE-RECONCILE
+                   PERFORM PROCESS-ONE-ACCOUNT
+                   PERFORM DISPLAY-ACCOUNT-SUMMARY
+           END-PERFORM
 
-       77  NL PIC X VALUE X"0A".
-       77  HT PIC X VALUE X"09".
+           CLOSE ACCOUNT-LIST-FILE
 
-|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
-       PROCEDURE DIVISION.
-           ACCEPT NORDCSV-FILENAME FROM ENVIRONMENT 'NORDCSV'
+      *****************
+      * Only reset once every account in the list has finished -
+      * an earlier account's entry stays intact while later ones
+      * are still running, so a restart after an abend part-way
+      * through the batch does not reprocess accounts that already
+      * completed and checkpointed successfully.
+      *****************
+           IF CHECKPOINT-IS-ACTIVE
+                   PERFORM RESET-ALL-CHECKPOINT-ENTRIES
+           END-IF
+           EXIT
+           .
+
+       READ-ACCOUNT-LIST-FILE.
+           READ ACCOUNT-LIST-FILE INTO ACCOUNT-LIST-REC
+           EXIT
+           .
+
+       UNSTRING-ACCOUNT-LIST-REC.
+           MOVE SPACES TO ACCOUNT-OPEN-TEXT
+           MOVE SPACES TO ACCOUNT-CLOSE-TEXT
+           UNSTRING ACCOUNT-LIST-DATA
+           DELIMITED BY HT
+           INTO ACCOUNT-ID
+                NORDCSV-FILENAME
+                ACCOUNT-OPEN-TEXT
+                ACCOUNT-CLOSE-TEXT
+           END-UNSTRING
+           EXIT
+           .
+
+      *****************
+      * Batch mode runs every account through this same paragraph
+      * in turn, so the prior account's breakdown tables must be
+      * wiped, not just their count fields - a plain SEARCH scans
+      * the whole physical OCCURS table and would otherwise happily
+      * match and reuse a leftover entry from the account before it.
+      *****************
+       CLEAR-TX-TYPE-TABLE.
+           MOVE 'N' TO TX-TYPE-TABLE-FULL-FLAG
+           PERFORM CLEAR-ONE-TX-TYPE-ENTRY
+                   VARYING TX-TYPE-WRITE-IDX FROM 1 BY 1
+                   UNTIL TX-TYPE-WRITE-IDX > 30
+           EXIT
+           .
+
+       CLEAR-ONE-TX-TYPE-ENTRY.
+           MOVE SPACES TO TX-TYPE-NAME(TX-TYPE-WRITE-IDX)
+           MOVE 0 TO TX-TYPE-TOTAL(TX-TYPE-WRITE-IDX)
+           EXIT
+           .
+
+       CLEAR-CARD-TABLE.
+           MOVE 'N' TO CARD-TABLE-FULL-FLAG
+           PERFORM CLEAR-ONE-CARD-ENTRY
+                   VARYING CARD-WRITE-IDX FROM 1 BY 1
+                   UNTIL CARD-WRITE-IDX > 30
+           EXIT
+           .
+
+       CLEAR-ONE-CARD-ENTRY.
+           MOVE SPACES TO CARD-NUMBER-KEY(CARD-WRITE-IDX)
+           MOVE 0 TO CARD-TOTAL(CARD-WRITE-IDX)
+           EXIT
+           .
+
+       CLEAR-CATEGORY-TABLE.
+           MOVE 'N' TO CATEGORY-TABLE-FULL-FLAG
+           PERFORM CLEAR-ONE-CATEGORY-ENTRY
+                   VARYING CATEGORY-WRITE-IDX FROM 1 BY 1
+                   UNTIL CATEGORY-WRITE-IDX > 30
+           EXIT
+           .
+
+       CLEAR-ONE-CATEGORY-ENTRY.
+           MOVE SPACES TO CATEGORY-NAME-FIELD(CATEGORY-WRITE-IDX)
+           MOVE 0 TO CATEGORY-TOTAL(CATEGORY-WRITE-IDX)
+           EXIT
+           .
+
+       PROCESS-ONE-ACCOUNT.
+           MOVE 0 TO SUMMARY-CREDIT
+           MOVE 0 TO SUMMARY-DEBIT
+           MOVE 0 TO TX-TYPE-COUNT
+           MOVE 0 TO CARD-COUNT
+           MOVE 0 TO SKIP-COUNT
+           MOVE 0 TO RECORDS-READ-COUNT
+           MOVE 'Y' TO ACCOUNT-NEW-WORK-FLAG
+           MOVE 0 TO PAYMENTS-MATCHED-COUNT
+           MOVE 0 TO PAYMENTS-UNMATCHED-COUNT
+           MOVE 0 TO CATEGORY-COUNT
+           PERFORM CLEAR-TX-TYPE-TABLE
+           PERFORM CLEAR-CARD-TABLE
+           PERFORM CLEAR-CATEGORY-TABLE
+
+           IF CHECKPOINT-IS-ACTIVE
+                   PERFORM FIND-CHECKPOINT-ENTRY
+           END-IF
 
            OPEN INPUT NORDCSV-FILE
 
@@ -82,16 +1438,160 @@
                    IF NORDCSV-STATUS NOT EQUAL 00
                            EXIT PERFORM
                    END-IF
-                   PERFORM UNSTRING-NORDCSV-REC
-      *            PERFORM DISPLAY-NORD-TX
-                   PERFORM CALCULATE-SUMMARY
-           END-PERFORM
+                   ADD 1 TO RECORDS-READ-COUNT
 
-           PERFORM DISPLAY-SUMMARY
+                   IF RECORDS-READ-COUNT > SKIP-COUNT
+                       PERFORM UNSTRING-NORDCSV-REC
+      *                PERFORM DISPLAY-NORD-TX
+                       PERFORM VALIDATE-NORD-TX-RECORD
+                       IF NOT RECORD-IS-REJECTED
+                           PERFORM CHECK-DATE-RANGE
+                           IF RECORD-IS-IN-RANGE
+                               PERFORM CALCULATE-SUMMARY
+                               IF OPEN-ITEMS-IS-ACTIVE
+                                   PERFORM MATCH-OPEN-ITEM
+                               END-IF
+                           END-IF
+                       END-IF
+                       IF CHECKPOINT-IS-ACTIVE
+                           PERFORM SAVE-CHECKPOINT-ENTRY
+                       END-IF
+                   END-IF
+           END-PERFORM
 
            CLOSE NORDCSV-FILE
 
-           STOP RUN
+      *****************
+      * SKIP-COUNT only reaches RECORDS-READ-COUNT when every record
+      * in the file was already accounted for by a prior run's
+      * checkpoint entry - this invocation contributed nothing new,
+      * so the GL postings it would otherwise write are a second copy
+      * of postings already written (and possibly already consumed
+      * downstream) the last time this account actually ran to EOF.
+      *****************
+           IF SKIP-COUNT > 0 AND RECORDS-READ-COUNT EQUAL SKIP-COUNT
+                   MOVE 'N' TO ACCOUNT-NEW-WORK-FLAG
+           END-IF
+
+           IF CHECKPOINT-IS-ACTIVE
+                   PERFORM FINISH-CHECKPOINT-ENTRY
+           END-IF
+
+           IF NOT ACCOUNT-HAD-NO-NEW-WORK
+                   PERFORM WRITE-GL-POSTINGS
+           END-IF
+
+           ADD SUMMARY-CREDIT TO GRAND-CREDIT
+           ADD SUMMARY-DEBIT TO GRAND-DEBIT
+           ADD 1 TO ACCOUNT-TOTAL-COUNT
+           EXIT
+           .
+
+       WRITE-GL-POSTINGS.
+           MOVE ACCOUNT-ID TO GL-ACCOUNT-ID
+           MOVE GL-POSTING-DATE-TEXT TO GL-POSTING-DATE
+           MOVE 'D' TO GL-DEBIT-CREDIT
+           MOVE FUNCTION ABS(SUMMARY-DEBIT) TO GL-AMOUNT
+           MOVE 'NORDEA RECONCILIATION DEBIT' TO GL-DESCRIPTION
+           WRITE GL-POSTING-REC
+
+           MOVE ACCOUNT-ID TO GL-ACCOUNT-ID
+           MOVE GL-POSTING-DATE-TEXT TO GL-POSTING-DATE
+           MOVE 'C' TO GL-DEBIT-CREDIT
+           MOVE SUMMARY-CREDIT TO GL-AMOUNT
+           MOVE 'NORDEA RECONCILIATION CREDIT' TO GL-DESCRIPTION
+           WRITE GL-POSTING-REC
+           EXIT
+           .
+
+       DISPLAY-GRAND-TOTAL.
+           DISPLAY "===================================="
+           DISPLAY "GRAND TOTAL (" ACCOUNT-TOTAL-COUNT " ACCOUNTS):"
+
+           MOVE GRAND-DEBIT TO FORMATTED-CURRENCY
+           DISPLAY
+                   "DEBIT  : "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
+
+           MOVE GRAND-CREDIT TO FORMATTED-CURRENCY
+           DISPLAY
+                   "CREDIT : "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
+           EXIT
+           .
+
+       INITIALIZE-DATE-FILTER.
+           ACCEPT FILTER-START-DATE FROM ENVIRONMENT 'NORDSTART'
+           ACCEPT FILTER-END-DATE FROM ENVIRONMENT 'NORDEND'
+           ACCEPT FILTER-BASIS FROM ENVIRONMENT 'NORDDATEBASIS'
+
+           IF FILTER-BASIS EQUAL SPACES
+                   MOVE 'RECORD' TO FILTER-BASIS
+           END-IF
+
+           IF FILTER-START-DATE NOT EQUAL SPACES
+                   AND FILTER-END-DATE NOT EQUAL SPACES
+                   MOVE 'Y' TO FILTER-ACTIVE
+                   MOVE FILTER-START-DATE TO DATE-TO-CONVERT
+                   PERFORM CONVERT-DATE-TO-COMPARABLE
+                   MOVE DATE-CONVERTED TO FILTER-START-COMPAR
+                   MOVE FILTER-END-DATE TO DATE-TO-CONVERT
+                   PERFORM CONVERT-DATE-TO-COMPARABLE
+                   MOVE DATE-CONVERTED TO FILTER-END-COMPAR
+           END-IF
+           EXIT
+           .
+
+       CONVERT-DATE-TO-COMPARABLE.
+           MOVE 0 TO DATE-CONVERTED
+           MOVE DATE-TO-CONVERT(7:4) TO DATE-CONVERTED(1:4)
+           MOVE DATE-TO-CONVERT(4:2) TO DATE-CONVERTED(5:2)
+           MOVE DATE-TO-CONVERT(1:2) TO DATE-CONVERTED(7:2)
+           EXIT
+           .
+
+       CHECK-DATE-RANGE.
+           MOVE 'Y' TO RECORD-IN-RANGE
+
+           IF FILTER-IS-ACTIVE
+                   IF FILTER-BASIS-IS-VALUE
+                           MOVE VALUE-DATE TO DATE-TO-CONVERT
+                   ELSE
+                           MOVE RECORD-DATE TO DATE-TO-CONVERT
+                   END-IF
+                   PERFORM CONVERT-DATE-TO-COMPARABLE
+                   MOVE DATE-CONVERTED TO RECORD-DATE-COMPAR
+
+                   IF RECORD-DATE-COMPAR < FILTER-START-COMPAR
+                           OR RECORD-DATE-COMPAR > FILTER-END-COMPAR
+                           MOVE 'N' TO RECORD-IN-RANGE
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+       INITIALIZE-BALANCE-RECONCILE.
+           MOVE 'N' TO RECONCILE-ACTIVE
+
+           IF BATCH-MODE-IS-ACTIVE
+                   MOVE ACCOUNT-OPEN-TEXT TO OPENING-BALANCE-TEXT
+                   MOVE ACCOUNT-CLOSE-TEXT TO CLOSING-BALANCE-TEXT
+           ELSE
+                   ACCEPT OPENING-BALANCE-TEXT
+                           FROM ENVIRONMENT 'NORDOPENBAL'
+                   ACCEPT CLOSING-BALANCE-TEXT
+                           FROM ENVIRONMENT 'NORDCLOSEBAL'
+           END-IF
+
+           IF OPENING-BALANCE-TEXT NOT EQUAL SPACES
+                   AND CLOSING-BALANCE-TEXT NOT EQUAL SPACES
+                   MOVE 'Y' TO RECONCILE-ACTIVE
+                   MOVE OPENING-BALANCE-TEXT TO OPENING-BALANCE
+                   MOVE CLOSING-BALANCE-TEXT TO CLOSING-BALANCE
+           END-IF
+           EXIT
            .
 
        READ-NORDCSV-FILE.
@@ -102,6 +1602,8 @@
 
        UNSTRING-NORDCSV-REC.
       *    MOVE SPACES TO NORD-TX-RECORD
+           MOVE 0 TO UNSTRING-FIELD-COUNT
+           MOVE 0 TO AMOUNT
            UNSTRING NORDCSV-DATA
            DELIMITED BY HT
            INTO RECORD-DATE
@@ -118,7 +1620,99 @@
                 CARD-NUMBER
                 RECEIPT
                 EMPTY
+           TALLYING IN UNSTRING-FIELD-COUNT
+           ON OVERFLOW
+                   MOVE 'Y' TO UNSTRING-OVERFLOW-FLAG
+           NOT ON OVERFLOW
+                   MOVE 'N' TO UNSTRING-OVERFLOW-FLAG
+           END-UNSTRING
+           EXIT
+           .
+
+       VALIDATE-NORD-TX-RECORD.
+           MOVE 'N' TO RECORD-REJECTED
+           MOVE SPACES TO REJECT-REASON-CODE
+           MOVE SPACES TO REJECT-REASON-TEXT
+
+           IF UNSTRING-DID-OVERFLOW
+                   MOVE 'Y' TO RECORD-REJECTED
+                   MOVE 'EX' TO REJECT-REASON-CODE
+                   MOVE 'EXTRA FIELD(S) IN RECORD'
+                           TO REJECT-REASON-TEXT
+           ELSE
+                   IF UNSTRING-FIELD-COUNT < 14
+                           MOVE 'Y' TO RECORD-REJECTED
+                           MOVE 'SH' TO REJECT-REASON-CODE
+                           MOVE 'SHORT RECORD' TO REJECT-REASON-TEXT
+                   ELSE
+                           PERFORM VALIDATE-AMOUNT-FIELD
+                           IF AMOUNT-BAD-CHAR-COUNT > 0
+                                   OR AMOUNT-DIGIT-COUNT = 0
+                                   MOVE 'Y' TO RECORD-REJECTED
+                                   MOVE 'IA' TO REJECT-REASON-CODE
+                                   MOVE 'INVALID AMOUNT'
+                                           TO REJECT-REASON-TEXT
+                           END-IF
+                   END-IF
+           END-IF
+
+           IF RECORD-IS-REJECTED
+                   PERFORM WRITE-REJECT-RECORD
+           END-IF
+           EXIT
+           .
+
+       VALIDATE-AMOUNT-FIELD.
+           UNSTRING NORDCSV-DATA
+           DELIMITED BY HT
+           INTO AMOUNT-FILLER-1
+                AMOUNT-FILLER-2
+                AMOUNT-FILLER-3
+                AMOUNT-TEXT
+           ON OVERFLOW
+                   CONTINUE
            END-UNSTRING
+
+           MOVE 0 TO AMOUNT-BAD-CHAR-COUNT
+           MOVE 0 TO AMOUNT-DIGIT-COUNT
+           PERFORM CHECK-AMOUNT-CHARACTER
+                   VARYING AMOUNT-CHAR-IDX FROM 1 BY 1
+                   UNTIL AMOUNT-CHAR-IDX > 15
+           EXIT
+           .
+
+       CHECK-AMOUNT-CHARACTER.
+           IF AMOUNT-TEXT(AMOUNT-CHAR-IDX:1) IS NUMERIC
+                   ADD 1 TO AMOUNT-DIGIT-COUNT
+           ELSE
+                   IF AMOUNT-TEXT(AMOUNT-CHAR-IDX:1) NOT EQUAL SPACE
+                           AND AMOUNT-TEXT(AMOUNT-CHAR-IDX:1)
+                                   NOT EQUAL '-'
+                           AND AMOUNT-TEXT(AMOUNT-CHAR-IDX:1)
+                                   NOT EQUAL '.'
+                           ADD 1 TO AMOUNT-BAD-CHAR-COUNT
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+       WRITE-REJECT-RECORD.
+           MOVE NORDCSV-DATA TO REJECT-RAW-DATA
+           INSPECT REJECT-RAW-DATA REPLACING ALL HT BY '|'
+
+           MOVE SPACES TO REJECT-REC-DATA
+           STRING
+                   FUNCTION TRIM(ACCOUNT-ID) DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   REJECT-REASON-CODE DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   FUNCTION TRIM(REJECT-REASON-TEXT) DELIMITED BY SIZE
+                   '|' DELIMITED BY SIZE
+                   REJECT-RAW-DATA DELIMITED BY SIZE
+                   INTO REJECT-REC-DATA
+           END-STRING
+           WRITE REJECT-REC
+           ADD 1 TO REJECT-COUNT
            EXIT
            .
 
@@ -148,11 +1742,83 @@
            ELSE
                    ADD AMOUNT TO SUMMARY-CREDIT
            END-IF
+
+           PERFORM FIND-OR-ADD-TX-TYPE
+           ADD AMOUNT TO TX-TYPE-TOTAL(TX-TYPE-IDX)
+
+           IF CARD-NUMBER NOT EQUAL SPACES
+                   PERFORM FIND-OR-ADD-CARD
+                   ADD AMOUNT TO CARD-TOTAL(CARD-IDX)
+           END-IF
+
+           IF CATEGORY-IS-ACTIVE
+                   PERFORM FIND-CATEGORY-FOR-TRANSACTION
+                   PERFORM FIND-OR-ADD-CATEGORY
+                   ADD AMOUNT TO CATEGORY-TOTAL(CATEGORY-IDX)
+           END-IF
+           EXIT
+           .
+
+       FIND-OR-ADD-TX-TYPE.
+           SET TX-TYPE-IDX TO 1
+           SEARCH TX-TYPE-ENTRY
+                   AT END
+                           PERFORM ADD-TX-TYPE-ENTRY
+                   WHEN TX-TYPE-NAME(TX-TYPE-IDX) EQUAL TRANSACTION
+                           CONTINUE
+           END-SEARCH
+           EXIT
+           .
+
+       ADD-TX-TYPE-ENTRY.
+           IF TX-TYPE-COUNT < 30
+                   ADD 1 TO TX-TYPE-COUNT
+                   SET TX-TYPE-IDX TO TX-TYPE-COUNT
+                   MOVE TRANSACTION TO TX-TYPE-NAME(TX-TYPE-IDX)
+                   MOVE 0 TO TX-TYPE-TOTAL(TX-TYPE-IDX)
+           ELSE
+                   SET TX-TYPE-IDX TO TX-TYPE-COUNT
+                   IF NOT TX-TYPE-TABLE-IS-FULL
+                           MOVE 'Y' TO TX-TYPE-TABLE-FULL-FLAG
+                           DISPLAY
+                           "WARNING: TRANSACTION TYPE TABLE FULL - "
+                           "REMAINING TYPES MERGED INTO LAST ENTRY"
+                   END-IF
+           END-IF
+           EXIT
+           .
+
+       FIND-OR-ADD-CARD.
+           SET CARD-IDX TO 1
+           SEARCH CARD-ENTRY
+                   AT END
+                           PERFORM ADD-CARD-ENTRY
+                   WHEN CARD-NUMBER-KEY(CARD-IDX) EQUAL CARD-NUMBER
+                           CONTINUE
+           END-SEARCH
+           EXIT
+           .
+
+       ADD-CARD-ENTRY.
+           IF CARD-COUNT < 30
+                   ADD 1 TO CARD-COUNT
+                   SET CARD-IDX TO CARD-COUNT
+                   MOVE CARD-NUMBER TO CARD-NUMBER-KEY(CARD-IDX)
+                   MOVE 0 TO CARD-TOTAL(CARD-IDX)
+           ELSE
+                   SET CARD-IDX TO CARD-COUNT
+                   IF NOT CARD-TABLE-IS-FULL
+                           MOVE 'Y' TO CARD-TABLE-FULL-FLAG
+                           DISPLAY
+                           "WARNING: CARD TABLE FULL - "
+                           "REMAINING CARDS MERGED INTO LAST ENTRY"
+                   END-IF
+           END-IF
            EXIT
            .
 
-       DISPLAY-SUMMARY.
-           DISPLAY "SUMMARY:"
+       DISPLAY-ACCOUNT-SUMMARY.
+           DISPLAY "SUMMARY: " FUNCTION TRIM(ACCOUNT-ID)
 
            MOVE SUMMARY-DEBIT TO FORMATTED-CURRENCY
            DISPLAY
@@ -166,5 +1832,94 @@
                    FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
            END-DISPLAY
 
+           DISPLAY "SUMMARY BY TRANSACTION TYPE:"
+           PERFORM DISPLAY-TX-TYPE-LINE
+                   VARYING TX-TYPE-IDX FROM 1 BY 1
+                   UNTIL TX-TYPE-IDX > TX-TYPE-COUNT
+
+           IF CARD-COUNT > 0
+                   DISPLAY "SUMMARY BY CARD:"
+                   PERFORM DISPLAY-CARD-LINE
+                           VARYING CARD-IDX FROM 1 BY 1
+                           UNTIL CARD-IDX > CARD-COUNT
+           END-IF
+
+           IF RECONCILE-IS-ACTIVE
+                   PERFORM DISPLAY-BALANCE-RECONCILE
+           END-IF
+
+           IF OPEN-ITEMS-IS-ACTIVE
+                   DISPLAY "OPEN ITEMS MATCHING:"
+                   DISPLAY "  MATCHED   : " PAYMENTS-MATCHED-COUNT
+                   DISPLAY "  UNMATCHED : " PAYMENTS-UNMATCHED-COUNT
+           END-IF
+
+           IF CATEGORY-COUNT > 0
+                   DISPLAY "SUMMARY BY CATEGORY (BUDGET):"
+                   PERFORM DISPLAY-CATEGORY-LINE
+                           VARYING CATEGORY-IDX FROM 1 BY 1
+                           UNTIL CATEGORY-IDX > CATEGORY-COUNT
+           END-IF
+
+           EXIT
+           .
+
+       DISPLAY-BALANCE-RECONCILE.
+           COMPUTE EXPECTED-CLOSING-BAL =
+                   OPENING-BALANCE + SUMMARY-CREDIT + SUMMARY-DEBIT
+           COMPUTE BALANCE-DIFFERENCE =
+                   CLOSING-BALANCE - EXPECTED-CLOSING-BAL
+
+           DISPLAY "BALANCE RECONCILIATION:"
+
+           MOVE OPENING-BALANCE TO FORMATTED-CURRENCY
+           DISPLAY
+                   "  OPENING          : "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
+
+           MOVE EXPECTED-CLOSING-BAL TO FORMATTED-CURRENCY
+           DISPLAY
+                   "  COMPUTED CLOSING : "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
+
+           MOVE CLOSING-BALANCE TO FORMATTED-CURRENCY
+           DISPLAY
+                   "  STATEMENT CLOSING: "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
+
+           IF BALANCE-DIFFERENCE EQUAL 0
+                   DISPLAY "  RECONCILED OK"
+           ELSE
+                   MOVE BALANCE-DIFFERENCE TO FORMATTED-CURRENCY
+                   DISPLAY
+                           "  MISMATCH, DIFFERENCE: "
+                           FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+                   END-DISPLAY
+           END-IF
+           EXIT
+           .
+
+       DISPLAY-TX-TYPE-LINE.
+           MOVE TX-TYPE-TOTAL(TX-TYPE-IDX) TO FORMATTED-CURRENCY
+           DISPLAY
+                   "  "
+                   TX-TYPE-NAME(TX-TYPE-IDX)
+                   " : "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
+           EXIT
+           .
+
+       DISPLAY-CARD-LINE.
+           MOVE CARD-TOTAL(CARD-IDX) TO FORMATTED-CURRENCY
+           DISPLAY
+                   "  "
+                   CARD-NUMBER-KEY(CARD-IDX)
+                   " : "
+                   FUNCTION TRIM(FORMATTED-CURRENCY LEADING)
+           END-DISPLAY
            EXIT
            .
